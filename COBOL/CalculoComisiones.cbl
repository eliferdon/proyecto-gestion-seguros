@@ -0,0 +1,167 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CalculoComisiones.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  CARGA ArchivoAgentes EN
+001100*                 TABLA Y LA CRUZA CONTRA ArchivoClientes POR
+001200*                 CodigoAgente PARA CALCULAR LA COMISION
+001300*                 DEVENGADA DE CADA AGENTE SOBRE EL MontoPoliza.
+001350* 2026-08-09 DSS  ArchivoClientes PASA A ORGANIZATION INDEXED
+001360*                 (CLAVE IdCliente); SIN CAMBIO DE LOGICA, SOLO
+001370*                 SE LEE EN SECUENCIA DE CLAVE.
+001380* 2026-08-09 DSS  SE AGREGA LA MISMA EDICION DE IdCliente/
+001390*                 MontoPoliza QUE GestionSeguros (COPY VALIDAR)
+001391*                 ANTES DE LIQUIDAR, PARA QUE LA COMISION
+001392*                 DEVENGADA CUADRE CON LO QUE EL PASE DIARIO
+001393*                 ACEPTA.  TAMBIEN SE DETIENE LA CARGA DE
+001394*                 TablaAgentes AL LLEGAR A MaxAgentes EN LUGAR DE
+001395*                 ESCRIBIR FUERA DE LA TABLA.
+001400*----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT ArchivoAgentes ASSIGN TO "AGENTES.DAT"
+002000         ORGANIZATION IS LINE SEQUENTIAL.
+002100     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002150         ORGANIZATION IS INDEXED
+002160         ACCESS MODE IS SEQUENTIAL
+002170         RECORD KEY IS IdCliente
+002180         FILE STATUS IS EstadoArchivoClientes.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  ArchivoAgentes.
+002700     COPY AGEREG.
+002800
+002900 FD  ArchivoClientes.
+003000     COPY CLIREG.
+003100
+003200 WORKING-STORAGE SECTION.
+003250 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+003300 77  FinArchivo          PIC X(01)      VALUE "N".
+003400     88 TodoLeido                       VALUE "S".
+003500 77  TotalComisiones     PIC 9(8)V99    VALUE ZEROES.
+003600 77  ComisionPoliza      PIC 9(8)V99    VALUE ZEROES.
+003700 77  MaxAgentes          PIC 9(04)      COMP VALUE 500.
+003800 77  CuentaAgentes       PIC 9(04)      COMP VALUE ZEROES.
+003900 77  IndiceAgente        PIC 9(04)      COMP VALUE ZEROES.
+003910 77  ContadorAgentesExced PIC 9(04)     COMP VALUE ZEROES.
+003920 77  RegistroEsValido    PIC X(01)      VALUE "N".
+003930     88 EsValido                        VALUE "S".
+003940 77  ContadorRechazados  PIC 9(07)      COMP VALUE ZEROES.
+004000
+004100*----------------------------------------------------------------
+004200* TABLA DE AGENTES, CARGADA UNA SOLA VEZ DESDE AGENTES.DAT.
+004300*----------------------------------------------------------------
+004400 01  TablaAgentes.
+004500     05 EntradaAgente    OCCURS 1 TO 500 TIMES
+004600                         DEPENDING ON CuentaAgentes
+004700                         INDEXED BY IxAgente.
+004800         10 TagCodigoAgente  PIC X(05).
+004900         10 TagNombreAgente  PIC X(20).
+005000         10 TagTasaComision  PIC 9(01)V9(03).
+005100         10 TagComisionAcum  PIC 9(08)V99.
+005200
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+005600     PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+005700         UNTIL TodoLeido
+005800     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+005900     STOP RUN.
+006000
+006100 1000-INICIAR.
+006200     OPEN INPUT ArchivoAgentes
+006300     PERFORM 1100-CARGAR-AGENTE THRU 1100-CARGAR-AGENTE-EXIT
+006400         UNTIL TodoLeido
+006500     CLOSE ArchivoAgentes
+006600     MOVE "N" TO FinArchivo
+006700     OPEN INPUT ArchivoClientes.
+006800 1000-INICIAR-EXIT.
+006900     EXIT.
+007000
+007100 1100-CARGAR-AGENTE.
+007200     READ ArchivoAgentes INTO RegistroAgente
+007300         AT END
+007400             MOVE "S" TO FinArchivo
+007500             GO TO 1100-CARGAR-AGENTE-EXIT
+007600         NOT AT END
+007610             IF CuentaAgentes >= MaxAgentes
+007620                 ADD 1 TO ContadorAgentesExced
+007630                 DISPLAY "AGENTE EXCEDE CAPACIDAD DE TABLA - "
+007640                     "DESCARTADO: " CodigoAgente IN RegistroAgente
+007650                 GO TO 1100-CARGAR-AGENTE-EXIT
+007660             END-IF
+007700             ADD 1 TO CuentaAgentes
+007800             SET IxAgente TO CuentaAgentes
+007900             MOVE CodigoAgente IN RegistroAgente
+007950                 TO TagCodigoAgente(IxAgente)
+008000             MOVE NombreAgente IN RegistroAgente
+008050                 TO TagNombreAgente(IxAgente)
+008100             MOVE TasaComision   TO TagTasaComision(IxAgente)
+008200             MOVE ZEROES         TO TagComisionAcum(IxAgente)
+008300     END-READ.
+008400 1100-CARGAR-AGENTE-EXIT.
+008500     EXIT.
+008600
+008700 2000-PROCESAR.
+008800     READ ArchivoClientes INTO RegistroCliente
+008900         AT END
+009000             MOVE "S" TO FinArchivo
+009100             GO TO 2000-PROCESAR-EXIT
+009200         NOT AT END
+009300             PERFORM 2100-LIQUIDAR THRU 2100-LIQUIDAR-EXIT
+009400     END-READ.
+009500 2000-PROCESAR-EXIT.
+009600     EXIT.
+009700
+009800 2100-LIQUIDAR.
+009810     PERFORM 9500-VALIDAR-MONTO-POLIZA
+009820         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+009830     IF NOT EsValido
+009840         ADD 1 TO ContadorRechazados
+009850         GO TO 2100-LIQUIDAR-EXIT
+009860     END-IF
+009900     SET IxAgente TO 1
+010000     SEARCH EntradaAgente
+010100         AT END
+010200             DISPLAY "AGENTE NO ENCONTRADO - CLIENTE " IdCliente
+010300                 " AGENTE " CodigoAgente IN RegistroCliente
+010400             GO TO 2100-LIQUIDAR-EXIT
+010500         WHEN TagCodigoAgente(IxAgente) =
+010550             CodigoAgente IN RegistroCliente
+010600             CONTINUE
+010700     END-SEARCH
+010800     COMPUTE ComisionPoliza ROUNDED =
+010900         MontoPoliza * TagTasaComision(IxAgente)
+011000     ADD ComisionPoliza TO TagComisionAcum(IxAgente)
+011100     ADD ComisionPoliza TO TotalComisiones.
+011200 2100-LIQUIDAR-EXIT.
+011300     EXIT.
+011400
+011500 8000-FINALIZAR.
+011600     CLOSE ArchivoClientes
+011700     DISPLAY "---------------------------------------------"
+011800     DISPLAY "REPORTE DE COMISIONES POR AGENTE"
+011900     DISPLAY "---------------------------------------------"
+012000     PERFORM VARYING IndiceAgente FROM 1 BY 1
+012100         UNTIL IndiceAgente > CuentaAgentes
+012200         DISPLAY TagCodigoAgente(IndiceAgente) " "
+012300             TagNombreAgente(IndiceAgente) " "
+012400             TagComisionAcum(IndiceAgente)
+012500     END-PERFORM
+012600     DISPLAY "---------------------------------------------"
+012610     DISPLAY "Total Comisiones A Pagar: " TotalComisiones
+012620     DISPLAY "Polizas Excluidas (Invalidas): " ContadorRechazados
+012630     DISPLAY "Agentes Excedentes (Tabla Llena): "
+012640         ContadorAgentesExced.
+012700 8000-FINALIZAR-EXIT.
+012800     EXIT.
+012810
+012820     COPY VALIDAR.
