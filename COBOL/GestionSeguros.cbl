@@ -1,35 +1,330 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GestionSeguros.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD ArchivoClientes.
-       01 RegistroCliente.
-           05 IdCliente        PIC X(5).
-           05 NombreCliente    PIC X(20).
-           05 MontoPoliza      PIC 9(7)V99.
-
-       WORKING-STORAGE SECTION.
-       01 FinArchivo         PIC X VALUE "N".
-       01 TotalAsegurado     PIC 9(8)V99 VALUE 0.
-
-       PROCEDURE DIVISION.
-       ProcesoPrincipal.
-           OPEN INPUT ArchivoClientes
-           PERFORM UNTIL FinArchivo = "S"
-               READ ArchivoClientes INTO RegistroCliente
-                   AT END
-                       MOVE "S" TO FinArchivo
-                   NOT AT END
-                       ADD MontoPoliza TO TotalAsegurado
-               END-READ
-           END-PERFORM
-           CLOSE ArchivoClientes
-           DISPLAY "Monto Total Asegurado: " TotalAsegurado
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. GestionSeguros.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2024-01-10.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2024-01-10 DSS  PROGRAMA ORIGINAL - TOTALIZA MONTO ASEGURADO.
+001100* 2026-08-09 DSS  SE AGREGA CODIGORAMO AL REGISTRO (VIA COPY
+001200*                 CLIREG) PARA SOPORTAR EL REPORTE DE
+001300*                 DESGLOSE POR RAMO (VER ReporteRamo).
+001400* 2026-08-09 DSS  SE AGREGA VALIDACION DE IdCliente Y
+001500*                 MontoPoliza ANTES DE ACUMULAR.  LOS
+001600*                 REGISTROS QUE NO PASAN EL EDITO SE ESCRIBEN
+001700*                 A RECHAZOS.DAT CON SU CODIGO DE MOTIVO EN
+001800*                 LUGAR DE SUMARSE AL TOTAL.
+001850* 2026-08-09 DSS  ArchivoClientes PASA A ORGANIZATION INDEXED
+001860*                 (CLAVE IdCliente) PARA PERMITIR ACCESO
+001870*                 DIRECTO A LOS PROGRAMAS NUEVOS.  EL PASE
+001880*                 DIARIO SIGUE LEYENDO EN SECUENCIA DE CLAVE.
+001890* 2026-08-09 DSS  CADA CORRIDA AGREGA UNA LINEA A BITACORA.LOG
+001891*                 CON FECHA, REGISTROS LEIDOS, RECHAZADOS Y EL
+001892*                 TotalAsegurado FINAL, PARA TENER UN RASTRO DE
+001893*                 AUDITORIA PERMANENTE DE CADA PASE.
+001894* 2026-08-09 DSS  SE AGREGA REANUDACION POR CHECKPOINT.
+001895*                 ArchivoClientes PASA A ACCESS DYNAMIC Y CADA
+001896*                 100 REGISTROS SE GRABA EL ULTIMO IdCliente
+001897*                 PROCESADO Y LOS TOTALES CORRIDOS EN CHECKPT.DAT.
+001898*                 SI EL PASE SE INTERRUMPE, LA PROXIMA CORRIDA
+001899*                 REANUDA DESDE ESE PUNTO EN LUGAR DE EMPEZAR DE
+001901*                 CERO.  AL TERMINAR LIMPIAMENTE SE BORRA EL
+001902*                 CHECKPOINT.
+001903* 2026-08-09 DSS  AL REANUDAR, RECHAZOS.DAT SE RECORTA AL NUMERO
+001904*                 DE RECHAZOS QUE YA EXISTIAN AL ULTIMO CHECKPOINT
+001905*                 (CkpContadorRechazados) ANTES DE ABRIRLO EN
+001906*                 EXTEND, PARA DESCARTAR LAS LINEAS DE RECHAZO DE
+001907*                 REGISTROS QUE SE VAN A REPROCESAR Y EVITAR QUE
+001908*                 QUEDEN DUPLICADAS.
+001909* 2026-08-09 DSS  LA EDICION DE IdCliente/MontoPoliza EN
+001910*                 2100-VALIDAR AHORA SE HACE VIA COPY VALIDAR
+001911*                 (9500-VALIDAR-MONTO-POLIZA), LA MISMA RUTINA
+001912*                 QUE USAN ReporteRamo, CalculoComisiones,
+001913*                 ExtractoReaseguro Y MantenimientoClientes, PARA
+001914*                 QUE TODOS APLIQUEN EL MISMO CRITERIO DE EDICION.
+001915*----------------------------------------------------------------
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002450         ORGANIZATION IS INDEXED
+002460         ACCESS MODE IS DYNAMIC
+002470         RECORD KEY IS IdCliente
+002480         FILE STATUS IS EstadoArchivoClientes.
+002600     SELECT ArchivoRechazos ASSIGN TO "RECHAZOS.DAT"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002710     SELECT ArchivoRechazosTmp ASSIGN TO "RECHAZOS.TMP"
+002720         ORGANIZATION IS LINE SEQUENTIAL.
+002750     SELECT BitacoraControl ASSIGN TO "BITACORA.LOG"
+002760         ORGANIZATION IS LINE SEQUENTIAL.
+002770     SELECT ArchivoCheckpoint ASSIGN TO "CHECKPT.DAT"
+002780         ORGANIZATION IS LINE SEQUENTIAL
+002790         FILE STATUS IS EstadoArchivoCheckpoint.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  ArchivoClientes.
+003200     COPY CLIREG.
+003300
+003400 FD  ArchivoRechazos.
+003500     COPY EXCPREG.
+003510
+003520 FD  ArchivoRechazosTmp.
+003530 01  LineaRechazoTmp         PIC X(66).
+003550
+003560 FD  BitacoraControl.
+003570 01  LineaBitacora           PIC X(80).
+003580
+003590 FD  ArchivoCheckpoint.
+003591 01  RegistroCheckpoint.
+003592     05 CkpIdCliente           PIC X(5).
+003593     05 CkpTotalAsegurado      PIC 9(8)V99.
+003594     05 CkpContadorLeidos      PIC 9(07).
+003595     05 CkpContadorValidos     PIC 9(07).
+003596     05 CkpContadorRechazados  PIC 9(07).
+003600
+003700 WORKING-STORAGE SECTION.
+003750 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+003800 77  FinArchivo          PIC X(01)      VALUE "N".
+003900     88 TodoLeido                       VALUE "S".
+004000 77  TotalAsegurado      PIC 9(8)V99    VALUE ZEROES.
+004100 77  ContadorLeidos      PIC 9(07)      COMP VALUE ZEROES.
+004200 77  ContadorValidos     PIC 9(07)      COMP VALUE ZEROES.
+004300 77  ContadorRechazados  PIC 9(07)      COMP VALUE ZEROES.
+004400 77  RegistroEsValido    PIC X(01)      VALUE "N".
+004500     88 EsValido                        VALUE "S".
+004510 77  FechaCorrida        PIC 9(08)      VALUE ZEROES.
+004520 77  TotalAseguradoEd    PIC ZZZZZZZ9.99.
+004530 77  ContadorLeidosEd    PIC ZZZZZZ9.
+004540 77  ContadorRechazadosEd PIC ZZZZZZ9.
+004550 77  EstadoArchivoCheckpoint PIC X(02) VALUE "00".
+004560 77  HayCheckpoint       PIC X(01)      VALUE "N".
+004570     88 ExisteCheckpoint                VALUE "S".
+004580 77  IntervaloCheckpoint PIC 9(05)      COMP VALUE 100.
+004590 77  ContadorDesdeCkpt   PIC 9(05)      COMP VALUE ZEROES.
+004591 77  FinRechazoViejo     PIC X(01)      VALUE "N".
+004592     88 TodoRechazoCopiado                VALUE "S".
+004593 77  ContadorCopiados    PIC 9(07)      COMP VALUE ZEROES.
+004594 77  NombreRechazos      PIC X(12)      VALUE "RECHAZOS.DAT".
+004595 77  NombreRechazosTmp   PIC X(12)      VALUE "RECHAZOS.TMP".
+004600
+004700 PROCEDURE DIVISION.
+004800 0000-MAINLINE.
+004900     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+005000     PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+005100         UNTIL TodoLeido
+005200     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+005300     STOP RUN.
+005400
+005500 1000-INICIAR.
+005510     PERFORM 1050-LEER-CHECKPOINT THRU 1050-LEER-CHECKPOINT-EXIT
+005600     OPEN INPUT  ArchivoClientes
+005710     OPEN EXTEND BitacoraControl
+005720     IF ExisteCheckpoint
+005725         PERFORM 1150-TRUNCAR-RECHAZOS
+005726             THRU 1150-TRUNCAR-RECHAZOS-EXIT
+005730         OPEN EXTEND ArchivoRechazos
+005740         PERFORM 1100-REANUDAR THRU 1100-REANUDAR-EXIT
+005750     ELSE
+005760         OPEN OUTPUT ArchivoRechazos
+005770     END-IF.
+005800 1000-INICIAR-EXIT.
+005900     EXIT.
+005910
+005920*----------------------------------------------------------------
+005930* 1050-LEER-CHECKPOINT - BUSCA UN CHECKPOINT DE UNA CORRIDA
+005940* ANTERIOR QUE SE HAYA INTERRUMPIDO.  SI EXISTE Y TIENE UN
+005950* REGISTRO, LO DEJA EN RegistroCheckpoint PARA QUE 1100-REANUDAR
+005960* RESTAURE LOS TOTALES Y REPOSICIONE EL MAESTRO.
+005970*----------------------------------------------------------------
+005980 1050-LEER-CHECKPOINT.
+005990     MOVE "N" TO HayCheckpoint
+006000     OPEN INPUT ArchivoCheckpoint
+006010     IF EstadoArchivoCheckpoint = "00"
+006020         READ ArchivoCheckpoint INTO RegistroCheckpoint
+006030             AT END
+006040                 MOVE "N" TO HayCheckpoint
+006050             NOT AT END
+006060                 MOVE "S" TO HayCheckpoint
+006070         END-READ
+006080         CLOSE ArchivoCheckpoint
+006090     END-IF.
+006100 1050-LEER-CHECKPOINT-EXIT.
+006110     EXIT.
+006120
+006130*----------------------------------------------------------------
+006140* 1100-REANUDAR - RESTAURA LOS CONTADORES Y EL TOTAL CORRIDO DEL
+006150* CHECKPOINT Y REPOSICIONA ArchivoClientes DESPUES DEL ULTIMO
+006160* IdCliente YA PROCESADO, PARA QUE EL PASE CONTINUE SIN REPETIR
+006170* NI PERDER REGISTROS.
+006180*----------------------------------------------------------------
+006190 1100-REANUDAR.
+006200     MOVE CkpTotalAsegurado     TO TotalAsegurado
+006210     MOVE CkpContadorLeidos     TO ContadorLeidos
+006220     MOVE CkpContadorValidos    TO ContadorValidos
+006230     MOVE CkpContadorRechazados TO ContadorRechazados
+006240     MOVE CkpIdCliente          TO IdCliente
+006250     START ArchivoClientes KEY IS GREATER THAN IdCliente
+006260         INVALID KEY
+006270             MOVE "S" TO FinArchivo
+006280     END-START
+006290     DISPLAY "REANUDANDO DESDE CHECKPOINT IdCliente="
+006300         CkpIdCliente.
+006310 1100-REANUDAR-EXIT.
+006320     EXIT.
+006330
+006340*----------------------------------------------------------------
+006341* 1150-TRUNCAR-RECHAZOS - AL REANUDAR, LOS REGISTROS ENTRE EL
+006342* ULTIMO CHECKPOINT Y EL PUNTO DONDE SE INTERRUMPIO EL PASE SE
+006343* VUELVEN A LEER, ASI QUE CUALQUIER RECHAZO YA ESCRITO A
+006344* RECHAZOS.DAT PARA ESOS REGISTROS SE ESCRIBIRIA DE NUEVO.  ESTA
+006345* RUTINA COPIA A RECHAZOS.TMP SOLO LAS PRIMERAS
+006346* CkpContadorRechazados LINEAS (LAS QUE YA EXISTIAN AL MOMENTO
+006347* DEL CHECKPOINT) Y REEMPLAZA RECHAZOS.DAT CON ESA COPIA ANTES DE
+006348* ABRIRLO EN EXTEND, PARA QUE LOS RECHAZOS DE LA REPETICION NO
+006349* QUEDEN DUPLICADOS.
+006350*----------------------------------------------------------------
+006351 1150-TRUNCAR-RECHAZOS.
+006352     MOVE "N" TO FinRechazoViejo
+006353     MOVE ZEROES TO ContadorCopiados
+006354     OPEN INPUT  ArchivoRechazos
+006355     OPEN OUTPUT ArchivoRechazosTmp
+006356     PERFORM 1160-COPIAR-RECHAZO THRU 1160-COPIAR-RECHAZO-EXIT
+006357         UNTIL TodoRechazoCopiado
+006358             OR ContadorCopiados >= CkpContadorRechazados
+006359     CLOSE ArchivoRechazos
+006360     CLOSE ArchivoRechazosTmp
+006361     CALL "CBL_DELETE_FILE" USING NombreRechazos
+006362     CALL "CBL_RENAME_FILE"
+006363         USING NombreRechazosTmp NombreRechazos.
+006364 1150-TRUNCAR-RECHAZOS-EXIT.
+006365     EXIT.
+006366
+006367 1160-COPIAR-RECHAZO.
+006368     READ ArchivoRechazos INTO RegistroExcepcion
+006369         AT END
+006370             MOVE "S" TO FinRechazoViejo
+006371             GO TO 1160-COPIAR-RECHAZO-EXIT
+006372     END-READ
+006373     MOVE RegistroExcepcion TO LineaRechazoTmp
+006374     WRITE LineaRechazoTmp
+006375     ADD 1 TO ContadorCopiados.
+006376 1160-COPIAR-RECHAZO-EXIT.
+006377     EXIT.
+006378
+006400 2000-PROCESAR.
+006500     READ ArchivoClientes NEXT RECORD INTO RegistroCliente
+006600         AT END
+006700             MOVE "S" TO FinArchivo
+006800             GO TO 2000-PROCESAR-EXIT
+006900         NOT AT END
+007000             ADD 1 TO ContadorLeidos
+007100             PERFORM 2100-VALIDAR THRU 2100-VALIDAR-EXIT
+007110             IF EsValido
+007120                 ADD 1 TO ContadorValidos
+007130                 ADD MontoPoliza TO TotalAsegurado
+007140             ELSE
+007150                 ADD 1 TO ContadorRechazados
+007160             END-IF
+007170             ADD 1 TO ContadorDesdeCkpt
+007180             IF ContadorDesdeCkpt >= IntervaloCheckpoint
+007190             PERFORM 2900-GRABAR-CKPT THRU 2900-GRABAR-CKPT-EXIT
+007200                 MOVE ZEROES TO ContadorDesdeCkpt
+007210             END-IF
+007500     END-READ.
+007600 2000-PROCESAR-EXIT.
+007700     EXIT.
+007710
+007720*----------------------------------------------------------------
+007730* 2900-GRABAR-CKPT - GRABA EL CHECKPOINT CON EL ULTIMO IdCliente
+007740* PROCESADO Y LOS TOTALES CORRIDOS, PARA QUE UNA CORRIDA
+007750* INTERRUMPIDA PUEDA REANUDAR DESDE ESTE PUNTO.
+007760*----------------------------------------------------------------
+007770 2900-GRABAR-CKPT.
+007780     MOVE IdCliente            TO CkpIdCliente
+007790     MOVE TotalAsegurado       TO CkpTotalAsegurado
+007800     MOVE ContadorLeidos       TO CkpContadorLeidos
+007810     MOVE ContadorValidos      TO CkpContadorValidos
+007820     MOVE ContadorRechazados   TO CkpContadorRechazados
+007830     OPEN OUTPUT ArchivoCheckpoint
+007840     WRITE RegistroCheckpoint
+007850     CLOSE ArchivoCheckpoint.
+007860 2900-GRABAR-CKPT-EXIT.
+007870     EXIT.
+007880
+007900*----------------------------------------------------------------
+008000* 2100-VALIDAR - EDITA IdCliente Y MontoPoliza.  UN IdCliente
+008100* EN BLANCO, UN MontoPoliza NO NUMERICO, O UN MontoPoliza QUE NO
+008200* SEA UNA CANTIDAD POSITIVA CREIBLE RECHAZAN EL REGISTRO.
+008300*----------------------------------------------------------------
+008400 2100-VALIDAR.
+008410     PERFORM 9500-VALIDAR-MONTO-POLIZA
+008420         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+008430     IF NOT EsValido
+008600         EVALUATE TRUE
+008700             WHEN IdCliente = SPACES
+008900                 MOVE 10 TO CodigoMotivo
+009000                 MOVE "ID CLIENTE EN BLANCO" TO DescMotivo
+009100             WHEN MontoPoliza NOT NUMERIC
+009300                 MOVE 20 TO CodigoMotivo
+009400                 MOVE "MONTO POLIZA NO NUMERICO" TO DescMotivo
+009500             WHEN MontoPoliza NOT > ZEROES
+009700                 MOVE 30 TO CodigoMotivo
+009800                 MOVE "MONTO POLIZA NO POSITIVO" TO DescMotivo
+009900         END-EVALUATE
+010100         MOVE IdCliente      TO ExcIdCliente
+010200         MOVE NombreCliente  TO ExcNombreCliente
+010300         MOVE MontoPoliza    TO ExcMontoPoliza
+010400         WRITE RegistroExcepcion
+010500     END-IF.
+010600 2100-VALIDAR-EXIT.
+010700     EXIT.
+010800
+010900 8000-FINALIZAR.
+010910     PERFORM 8100-ESCRIBIR-LOG THRU 8100-ESCRIBIR-LOG-EXIT
+010920     PERFORM 8200-LIMPIAR-CKPT THRU 8200-LIMPIAR-CKPT-EXIT
+011000     CLOSE ArchivoClientes
+011100     CLOSE ArchivoRechazos
+011150     CLOSE BitacoraControl
+011200     DISPLAY "Registros Leidos    : " ContadorLeidos
+011300     DISPLAY "Registros Validos   : " ContadorValidos
+011400     DISPLAY "Registros Rechazados: " ContadorRechazados
+011500     DISPLAY "Monto Total Asegurado: " TotalAsegurado.
+011600 8000-FINALIZAR-EXIT.
+011700     EXIT.
+011710
+011720*----------------------------------------------------------------
+011730* 8100-ESCRIBIR-LOG - AGREGA UNA LINEA PERMANENTE A
+011740* BITACORA.LOG CON LA FECHA DE CORRIDA Y LOS TOTALES DE CONTROL
+011750* DE ESTE PASE, PARA DEJAR UN RASTRO DE AUDITORIA QUE NO DEPENDA
+011760* DE LA CONSOLA.
+011770*----------------------------------------------------------------
+011780 8100-ESCRIBIR-LOG.
+011790     ACCEPT FechaCorrida FROM DATE YYYYMMDD
+011800     MOVE ContadorLeidos     TO ContadorLeidosEd
+011810     MOVE ContadorRechazados TO ContadorRechazadosEd
+011820     MOVE TotalAsegurado     TO TotalAseguradoEd
+011830     STRING "FECHA=" FechaCorrida
+011840         " LEIDOS=" ContadorLeidosEd
+011850         " RECHAZADOS=" ContadorRechazadosEd
+011860         " TOTAL-ASEGURADO=" TotalAseguradoEd
+011870         DELIMITED BY SIZE INTO LineaBitacora
+011880     WRITE LineaBitacora.
+011890 8100-ESCRIBIR-LOG-EXIT.
+011900     EXIT.
+011910
+011920*----------------------------------------------------------------
+011930* 8200-LIMPIAR-CKPT - EL PASE TERMINO LIMPIAMENTE, ASI QUE SE
+011940* BORRA EL CHECKPOINT PARA QUE LA PROXIMA CORRIDA EMPIECE DESDE
+011950* EL PRIMER REGISTRO EN LUGAR DE REANUDAR UNA QUE YA CONCLUYO.
+011960*----------------------------------------------------------------
+011970 8200-LIMPIAR-CKPT.
+011980     OPEN OUTPUT ArchivoCheckpoint
+011990     CLOSE ArchivoCheckpoint.
+012000 8200-LIMPIAR-CKPT-EXIT.
+012010     EXIT.
+012020
+012030     COPY VALIDAR.
