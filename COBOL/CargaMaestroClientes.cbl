@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CargaMaestroClientes.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  CARGA DE UNA SOLA VEZ QUE
+001100*                 CONVIERTE EL MAESTRO DE CLIENTES/POLIZAS DE
+001200*                 ORGANIZATION LINE SEQUENTIAL A LA NUEVA
+001300*                 ORGANIZATION INDEXED (CLAVE IdCliente).  LEE
+001400*                 CLIENTES.CLEAN, LA SALIDA YA DEPURADA DE
+001500*                 DetectarDuplicados (EN SECUENCIA ASCENDENTE
+001600*                 POR IdCliente), Y ESCRIBE CADA REGISTRO AL
+001700*                 NUEVO CLIENTES.DAT INDEXADO.  SE CORRE UNA SOLA
+001800*                 VEZ AL MIGRAR; DE AHI EN ADELANTE
+001900*                 MantenimientoClientes MANTIENE EL MAESTRO
+001910*                 INDEXADO DIRECTAMENTE.
+001920* 2026-08-09 DSS  SE AGREGA LA MISMA EDICION DE IdCliente/
+001930*                 MontoPoliza QUE GestionSeguros (COPY VALIDAR)
+001940*                 ANTES DE ESCRIBIR AL MAESTRO, PARA QUE LA
+001950*                 CONVERSION NO SIEMBRE EL INDEXADO NUEVO CON UN
+001960*                 REGISTRO QUE TODA CORRIDA POSTERIOR TENDRIA QUE
+001970*                 SEGUIR RECHAZANDO.
+002000*----------------------------------------------------------------
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT ArchivoClientesLimpio ASSIGN TO "CLIENTES.CLEAN"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS IdCliente
+003200         FILE STATUS IS EstadoArchivoClientes.
+003300
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  ArchivoClientesLimpio.
+003700 01  RegistroClienteLimpio.
+003800     05 IdClienteLmp      PIC X(5).
+003900     05 NombreClienteLmp  PIC X(20).
+004000     05 MontoPolizaLmp    PIC 9(7)V99.
+004100     05 CodigoRamoLmp     PIC X(03).
+004200     05 CodigoAgenteLmp   PIC X(05).
+004300     05 FechaEfectivaLmp  PIC 9(08).
+004400     05 FechaVencimientoLmp PIC 9(08).
+004500
+004600 FD  ArchivoClientes.
+004700     COPY CLIREG.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+005100 77  FinArchivo          PIC X(01)      VALUE "N".
+005200     88 TodoLeido                       VALUE "S".
+005300 77  ContadorCargados    PIC 9(07)      COMP VALUE ZEROES.
+005400 77  ContadorRechazados  PIC 9(07)      COMP VALUE ZEROES.
+005410 77  RegistroEsValido    PIC X(01)      VALUE "N".
+005420     88 EsValido                        VALUE "S".
+005500
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+005900     PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+006000         UNTIL TodoLeido
+006100     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+006200     STOP RUN.
+006300
+006400 1000-INICIAR.
+006500     OPEN INPUT  ArchivoClientesLimpio
+006600     OPEN OUTPUT ArchivoClientes.
+006700 1000-INICIAR-EXIT.
+006800     EXIT.
+006900
+007000 2000-PROCESAR.
+007100     READ ArchivoClientesLimpio INTO RegistroClienteLimpio
+007200         AT END
+007300             MOVE "S" TO FinArchivo
+007400             GO TO 2000-PROCESAR-EXIT
+007500         NOT AT END
+007600             PERFORM 2100-CARGAR THRU 2100-CARGAR-EXIT
+007700     END-READ.
+007800 2000-PROCESAR-EXIT.
+007900     EXIT.
+008000
+008100*----------------------------------------------------------------
+008200* 2100-CARGAR - TRASLADA EL REGISTRO DEPURADO AL LAYOUT DEL
+008300* MAESTRO Y LO ESCRIBE AL NUEVO CLIENTES.DAT INDEXADO.
+008400*----------------------------------------------------------------
+008500 2100-CARGAR.
+008600     MOVE IdClienteLmp          TO IdCliente
+008700     MOVE NombreClienteLmp      TO NombreCliente
+008800     MOVE MontoPolizaLmp        TO MontoPoliza
+008900     MOVE CodigoRamoLmp         TO CodigoRamo
+009000     MOVE CodigoAgenteLmp       TO CodigoAgente IN RegistroCliente
+009100     MOVE FechaEfectivaLmp      TO FechaEfectiva
+009200     MOVE FechaVencimientoLmp   TO FechaVencimiento
+009210     PERFORM 9500-VALIDAR-MONTO-POLIZA
+009220         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+009230     IF NOT EsValido
+009240         ADD 1 TO ContadorRechazados
+009250         GO TO 2100-CARGAR-EXIT
+009260     END-IF
+009300     WRITE RegistroCliente
+009400         INVALID KEY
+009500             ADD 1 TO ContadorRechazados
+009600         NOT INVALID KEY
+009700             ADD 1 TO ContadorCargados
+009800     END-WRITE.
+009900 2100-CARGAR-EXIT.
+010000     EXIT.
+010100
+010200 8000-FINALIZAR.
+010300     CLOSE ArchivoClientesLimpio
+010400     CLOSE ArchivoClientes
+010500     DISPLAY "---------------------------------------------"
+010600     DISPLAY "CARGA INICIAL DEL MAESTRO INDEXADO COMPLETA"
+010700     DISPLAY "Registros Cargados  : " ContadorCargados
+010800     DISPLAY "Registros Rechazados: " ContadorRechazados
+010900     DISPLAY "---------------------------------------------".
+011000 8000-FINALIZAR-EXIT.
+011100     EXIT.
+011200
+011300     COPY VALIDAR.
