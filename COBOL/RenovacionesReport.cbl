@@ -0,0 +1,144 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RenovacionesReport.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  LEE ArchivoClientes,
+001100*                 SELECCIONA LAS POLIZAS CUYA FechaVencimiento
+001200*                 CAE DENTRO DE LOS PROXIMOS 90 DIAS, LAS
+001300*                 ORDENA POR FechaVencimiento ASCENDENTE, Y
+001400*                 LAS IMPRIME CLASIFICADAS EN LOS RANGOS DE
+001500*                 30/60/90 DIAS PARA QUE LA MESA DE RENOVACIONES
+001600*                 INICIE LA GESTION DE COBRANZA.
+001610* 2026-08-09 DSS  SE AGREGA VALIDACION DE FechaVencimiento ANTES
+001620*                 DE CALCULAR SU FECHA INTEGRA.  UN REGISTRO CON
+001630*                 FechaVencimiento EN CERO O NO NUMERICA (P.EJ.
+001640*                 UNA ALTA ANTERIOR AL CONTROL DE FECHAS) SE
+001650*                 EXCLUYE DEL REPORTE EN LUGAR DE ABORTAR EL PASE.
+001700*----------------------------------------------------------------
+001800
+001900 ENVIRONMENT DIVISION.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS SEQUENTIAL
+002500         RECORD KEY IS IdCliente
+002600         FILE STATUS IS EstadoArchivoClientes.
+002700     SELECT ArchivoOrdenRenov ASSIGN TO "RENOV.SRT".
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  ArchivoClientes.
+003200     COPY CLIREG.
+003300
+003400 SD  ArchivoOrdenRenov.
+003500 01  RegistroOrdenRenov.
+003600     05 SrtFechaVencimiento PIC 9(08).
+003700     05 SrtIdCliente        PIC X(5).
+003800     05 SrtNombreCliente    PIC X(20).
+003900     05 SrtMontoPoliza      PIC 9(7)V99.
+004000     05 SrtCodigoRamo       PIC X(03).
+004100     05 SrtDiasPlazo        PIC S9(05).
+004200
+004300 WORKING-STORAGE SECTION.
+004400 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+004500 77  FinArchivo          PIC X(01)      VALUE "N".
+004600     88 TodoLeido                       VALUE "S".
+004700 77  FinOrden            PIC X(01)      VALUE "N".
+004800     88 TodoImpreso                     VALUE "S".
+004900 77  FechaHoy            PIC 9(08)      VALUE ZEROES.
+005000 77  IntHoy              PIC 9(07)      COMP VALUE ZEROES.
+005100 77  IntVencimiento      PIC 9(07)      COMP VALUE ZEROES.
+005200 77  DiasPlazo           PIC S9(05)     VALUE ZEROES.
+005300 77  ContadorRenovaciones PIC 9(05)     COMP VALUE ZEROES.
+005400 01  LineaRango          PIC X(10).
+005500
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     ACCEPT FechaHoy FROM DATE YYYYMMDD
+005900     COMPUTE IntHoy = FUNCTION INTEGER-OF-DATE(FechaHoy)
+006000     SORT ArchivoOrdenRenov
+006100         ON ASCENDING KEY SrtFechaVencimiento
+006200         INPUT PROCEDURE IS 1000-SELECCIONAR
+006300             THRU 1000-SELECCIONAR-EXIT
+006400         OUTPUT PROCEDURE IS 2000-IMPRIMIR
+006500             THRU 2000-IMPRIMIR-EXIT
+006600     DISPLAY "Polizas Por Vencer (90 Dias): "
+006700         ContadorRenovaciones
+006800     STOP RUN.
+006900
+007000*----------------------------------------------------------------
+007100* 1000-SELECCIONAR - LEE EL MAESTRO Y LIBERA AL SORT SOLO LAS
+007200* POLIZAS CON VENCIMIENTO ENTRE HOY Y HOY+90 DIAS.
+007300*----------------------------------------------------------------
+007400 1000-SELECCIONAR.
+007500     OPEN INPUT ArchivoClientes
+007600     PERFORM 1100-LEER-MAESTRO THRU 1100-LEER-MAESTRO-EXIT
+007700         UNTIL TodoLeido
+007800     CLOSE ArchivoClientes.
+007900 1000-SELECCIONAR-EXIT.
+008000     EXIT.
+008100
+008200 1100-LEER-MAESTRO.
+008300     READ ArchivoClientes INTO RegistroCliente
+008400         AT END
+008500             MOVE "S" TO FinArchivo
+008600             GO TO 1100-LEER-MAESTRO-EXIT
+008700     END-READ
+008710     IF FechaVencimiento NOT NUMERIC
+008720         OR FechaVencimiento = ZEROES
+008730         GO TO 1100-LEER-MAESTRO-EXIT
+008740     END-IF
+008800     COMPUTE IntVencimiento =
+008900         FUNCTION INTEGER-OF-DATE(FechaVencimiento)
+009000     COMPUTE DiasPlazo = IntVencimiento - IntHoy
+009100     IF DiasPlazo >= 0 AND DiasPlazo <= 90
+009200         MOVE FechaVencimiento TO SrtFechaVencimiento
+009300         MOVE IdCliente        TO SrtIdCliente
+009400         MOVE NombreCliente    TO SrtNombreCliente
+009500         MOVE MontoPoliza      TO SrtMontoPoliza
+009600         MOVE CodigoRamo       TO SrtCodigoRamo
+009700         MOVE DiasPlazo        TO SrtDiasPlazo
+009800         RELEASE RegistroOrdenRenov
+009900     END-IF.
+010000 1100-LEER-MAESTRO-EXIT.
+010100     EXIT.
+010200
+010300*----------------------------------------------------------------
+010400* 2000-IMPRIMIR - RECUPERA LOS REGISTROS YA ORDENADOS POR
+010500* FechaVencimiento Y LOS IMPRIME CON SU RANGO DE VENCIMIENTO.
+010600*----------------------------------------------------------------
+010700 2000-IMPRIMIR.
+010800     DISPLAY "-------------------------------------------------"
+010900     DISPLAY "REPORTE DE RENOVACIONES - PROXIMOS 90 DIAS"
+011000     DISPLAY "-------------------------------------------------"
+011100     PERFORM 2100-RETORNAR THRU 2100-RETORNAR-EXIT
+011200         UNTIL TodoImpreso
+011300     DISPLAY "-------------------------------------------------".
+011400 2000-IMPRIMIR-EXIT.
+011500     EXIT.
+011600
+011700 2100-RETORNAR.
+011800     RETURN ArchivoOrdenRenov INTO RegistroOrdenRenov
+011900         AT END
+012000             MOVE "S" TO FinOrden
+012100             GO TO 2100-RETORNAR-EXIT
+012200     END-RETURN
+012300     ADD 1 TO ContadorRenovaciones
+012400     EVALUATE TRUE
+012500         WHEN SrtDiasPlazo <= 30
+012600             MOVE "0-30 DIAS"  TO LineaRango
+012700         WHEN SrtDiasPlazo <= 60
+012800             MOVE "31-60 DIAS" TO LineaRango
+012900         WHEN OTHER
+013000             MOVE "61-90 DIAS" TO LineaRango
+013100     END-EVALUATE
+013200     DISPLAY SrtFechaVencimiento " " SrtIdCliente " "
+013300         SrtNombreCliente " " SrtMontoPoliza " " LineaRango.
+013400 2100-RETORNAR-EXIT.
+013500     EXIT.
