@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ReporteRamo.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  LEE ArchivoClientes Y
+001100*                 ACUMULA EL MONTO ASEGURADO POR CodigoRamo,
+001200*                 IMPRIMIENDO LOS SUBTOTALES Y EL GRAN TOTAL.
+001300*                 SE EJECUTA A CONTINUACION DEL PASE DIARIO DE
+001400*                 GestionSeguros.
+001450* 2026-08-09 DSS  ArchivoClientes PASA A ORGANIZATION INDEXED
+001460*                 (CLAVE IdCliente); SIN CAMBIO DE LOGICA, SOLO
+001470*                 SE LEE EN SECUENCIA DE CLAVE.
+001480* 2026-08-09 DSS  SE AGREGA LA MISMA EDICION DE IdCliente/
+001490*                 MontoPoliza QUE GestionSeguros (COPY VALIDAR)
+001491*                 ANTES DE ACUMULAR, PARA QUE EL GRAN TOTAL
+001492*                 CUADRE CON LO QUE EL PASE DIARIO ACEPTA.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002050         ORGANIZATION IS INDEXED
+002060         ACCESS MODE IS SEQUENTIAL
+002070         RECORD KEY IS IdCliente
+002080         FILE STATUS IS EstadoArchivoClientes.
+002200
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  ArchivoClientes.
+002600     COPY CLIREG.
+002700
+002800 WORKING-STORAGE SECTION.
+002850 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+002900 77  FinArchivo          PIC X(01)      VALUE "N".
+003000     88 TodoLeido                       VALUE "S".
+003100 77  TotalGeneral        PIC 9(8)V99    VALUE ZEROES.
+003200 77  IndiceRamo          PIC 9(02)      COMP VALUE ZEROES.
+003210 77  RegistroEsValido    PIC X(01)      VALUE "N".
+003220     88 EsValido                        VALUE "S".
+003230 77  ContadorRechazados  PIC 9(07)      COMP VALUE ZEROES.
+003300
+003400*----------------------------------------------------------------
+003500* TABLA DE RAMOS CONOCIDOS.  LOS CODIGOS NO RECONOCIDOS SE
+003600* ACUMULAN EN LA ULTIMA ENTRADA (OTROS).
+003700*----------------------------------------------------------------
+003800 01  TablaRamos.
+003900     05 FILLER           PIC X(03)      VALUE "AUT".
+004000     05 FILLER           PIC X(15)      VALUE "AUTOMOVILES".
+004100     05 FILLER           PIC X(03)      VALUE "HOG".
+004200     05 FILLER           PIC X(15)      VALUE "HOGAR".
+004300     05 FILLER           PIC X(03)      VALUE "VID".
+004400     05 FILLER           PIC X(15)      VALUE "VIDA".
+004500     05 FILLER           PIC X(03)      VALUE "COM".
+004600     05 FILLER           PIC X(15)      VALUE "COMERCIO".
+004700     05 FILLER           PIC X(03)      VALUE "OTR".
+004800     05 FILLER           PIC X(15)      VALUE "OTROS/NO CLASIF".
+004900 01  TablaRamosR REDEFINES TablaRamos.
+005000     05 EntradaRamo      OCCURS 5 TIMES INDEXED BY IxRamo.
+005100         10 RamoCod      PIC X(03).
+005200         10 RamoDesc     PIC X(15).
+005300
+005400 01  TablaSubtotales.
+005500     05 SubtotalRamo     OCCURS 5 TIMES PIC 9(8)V99 VALUE ZEROES.
+005600
+005700 PROCEDURE DIVISION.
+005800 0000-MAINLINE.
+005900     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+006000     PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+006100         UNTIL TodoLeido
+006200     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+006300     STOP RUN.
+006400
+006500 1000-INICIAR.
+006600     OPEN INPUT ArchivoClientes.
+006700 1000-INICIAR-EXIT.
+006800     EXIT.
+006900
+007000 2000-PROCESAR.
+007100     READ ArchivoClientes INTO RegistroCliente
+007200         AT END
+007300             MOVE "S" TO FinArchivo
+007400             GO TO 2000-PROCESAR-EXIT
+007500         NOT AT END
+007600             PERFORM 2100-ACUM-RAMO THRU 2100-ACUM-RAMO-EXIT
+007700     END-READ.
+007800 2000-PROCESAR-EXIT.
+007900     EXIT.
+008000
+008100 2100-ACUM-RAMO.
+008110     PERFORM 9500-VALIDAR-MONTO-POLIZA
+008120         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+008130     IF NOT EsValido
+008140         ADD 1 TO ContadorRechazados
+008150         GO TO 2100-ACUM-RAMO-EXIT
+008160     END-IF
+008200     SET IxRamo TO 1
+008300     SEARCH EntradaRamo
+008400         AT END
+008500             SET IxRamo TO 5
+008600         WHEN RamoCod(IxRamo) = CodigoRamo
+008700             CONTINUE
+008800     END-SEARCH
+008900     ADD MontoPoliza TO SubtotalRamo(IxRamo)
+009000     ADD MontoPoliza TO TotalGeneral.
+009100 2100-ACUM-RAMO-EXIT.
+009200     EXIT.
+009300
+009400 8000-FINALIZAR.
+009500     CLOSE ArchivoClientes
+009600     DISPLAY "---------------------------------------------"
+009700     DISPLAY "REPORTE DE DESGLOSE POR RAMO"
+009800     DISPLAY "---------------------------------------------"
+009900     PERFORM VARYING IndiceRamo FROM 1 BY 1
+010000         UNTIL IndiceRamo > 5
+010100         DISPLAY RamoDesc(IndiceRamo) ": "
+010200             SubtotalRamo(IndiceRamo)
+010300     END-PERFORM
+010400     DISPLAY "---------------------------------------------"
+010500     DISPLAY "Monto Total Asegurado: " TotalGeneral
+010510     DISPLAY "Registros Excluidos (Invalidos): "
+010520         ContadorRechazados.
+010600 8000-FINALIZAR-EXIT.
+010700     EXIT.
+010710
+010720     COPY VALIDAR.
