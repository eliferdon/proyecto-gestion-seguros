@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ExtractoReaseguro.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  LEE ArchivoClientes Y
+001100*                 GENERA EXTRACTO.DAT, UN ARCHIVO DE FORMATO FIJO
+001200*                 CON LA POLIZA, EL ASEGURADO, LA SUMA ASEGURADA,
+001300*                 EL RAMO Y LAS FECHAS DE VIGENCIA, PARA ENTREGAR
+001400*                 AL REASEGURADOR/ENTE REGULADOR.
+001410* 2026-08-09 DSS  SE AGREGA LA MISMA EDICION DE IdCliente/
+001420*                 MontoPoliza QUE GestionSeguros (COPY VALIDAR)
+001430*                 ANTES DE EXTRAER, PARA NO ENVIARLE AL
+001440*                 REASEGURADOR REGISTROS QUE EL PASE DIARIO
+001450*                 RECHAZA.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002050         ORGANIZATION IS INDEXED
+002060         ACCESS MODE IS SEQUENTIAL
+002070         RECORD KEY IS IdCliente
+002080         FILE STATUS IS EstadoArchivoClientes.
+002100     SELECT ArchivoExtracto ASSIGN TO "EXTRACTO.DAT"
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  ArchivoClientes.
+002700     COPY CLIREG.
+002800
+002900*----------------------------------------------------------------
+003000* LAYOUT FIJO DEL EXTRACTO DE REASEGURO.  CADA CAMPO CONSERVA EL
+003100* ANCHO DE SU CONTRAPARTE EN RegistroCliente (VIA CLIREG) PARA
+003200* QUE EL REASEGURADOR RECIBA UN FORMATO DE POSICION FIJA, SIN
+003300* DELIMITADORES, INDEPENDIENTE DE CAMBIOS FUTUROS AL MAESTRO.
+003400*----------------------------------------------------------------
+003500 FD  ArchivoExtracto.
+003600 01  RegistroExtracto.
+003700     05 ExtIdCliente         PIC X(05).
+003800     05 ExtNombreCliente     PIC X(20).
+003900     05 ExtMontoPoliza       PIC 9(07)V99.
+004000     05 ExtCodigoRamo        PIC X(03).
+004100     05 ExtFechaEfectiva     PIC 9(08).
+004200     05 ExtFechaVencimiento  PIC 9(08).
+004300
+004400 WORKING-STORAGE SECTION.
+004500 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+004600 77  FinArchivo          PIC X(01)      VALUE "N".
+004700     88 TodoLeido                       VALUE "S".
+004800 77  ContadorExtraidos   PIC 9(07)      COMP VALUE ZEROES.
+004810 77  RegistroEsValido    PIC X(01)      VALUE "N".
+004820     88 EsValido                        VALUE "S".
+004830 77  ContadorRechazados  PIC 9(07)      COMP VALUE ZEROES.
+004900
+005000 PROCEDURE DIVISION.
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+005300     PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+005400         UNTIL TodoLeido
+005500     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+005600     STOP RUN.
+005700
+005800 1000-INICIAR.
+005900     OPEN INPUT  ArchivoClientes
+006000     OPEN OUTPUT ArchivoExtracto.
+006100 1000-INICIAR-EXIT.
+006200     EXIT.
+006300
+006400 2000-PROCESAR.
+006500     READ ArchivoClientes INTO RegistroCliente
+006600         AT END
+006700             MOVE "S" TO FinArchivo
+006800             GO TO 2000-PROCESAR-EXIT
+006900         NOT AT END
+007000             PERFORM 2100-EXTRAER THRU 2100-EXTRAER-EXIT
+007100     END-READ.
+007200 2000-PROCESAR-EXIT.
+007300     EXIT.
+007400
+007500*----------------------------------------------------------------
+007600* 2100-EXTRAER - TRASLADA EL REGISTRO DEL MAESTRO AL LAYOUT FIJO
+007700* DEL EXTRACTO Y LO ESCRIBE A EXTRACTO.DAT.
+007800*----------------------------------------------------------------
+007900 2100-EXTRAER.
+007910     PERFORM 9500-VALIDAR-MONTO-POLIZA
+007920         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+007930     IF NOT EsValido
+007940         ADD 1 TO ContadorRechazados
+007950         GO TO 2100-EXTRAER-EXIT
+007960     END-IF
+008000     MOVE IdCliente          TO ExtIdCliente
+008100     MOVE NombreCliente      TO ExtNombreCliente
+008200     MOVE MontoPoliza        TO ExtMontoPoliza
+008300     MOVE CodigoRamo         TO ExtCodigoRamo
+008400     MOVE FechaEfectiva      TO ExtFechaEfectiva
+008500     MOVE FechaVencimiento   TO ExtFechaVencimiento
+008600     WRITE RegistroExtracto
+008700     ADD 1 TO ContadorExtraidos.
+008800 2100-EXTRAER-EXIT.
+008900     EXIT.
+009000
+009100 8000-FINALIZAR.
+009200     CLOSE ArchivoClientes
+009300     CLOSE ArchivoExtracto
+009400     DISPLAY "---------------------------------------------"
+009500     DISPLAY "EXTRACTO DE REASEGURO GENERADO: EXTRACTO.DAT"
+009600     DISPLAY "Polizas Extraidas: " ContadorExtraidos
+009610     DISPLAY "Polizas Excluidas (Invalidas): " ContadorRechazados
+009700     DISPLAY "---------------------------------------------".
+009800 8000-FINALIZAR-EXIT.
+009900     EXIT.
+009910
+009920     COPY VALIDAR.
