@@ -0,0 +1,275 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MantenimientoClientes.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  APAREA ArchivoClientes
+001100*                 (MAESTRO ANTERIOR) CONTRA ArchivoTransacciones
+001200*                 (ALTAS/CAMBIOS/BAJAS) POR IdCliente Y GENERA
+001300*                 EL MAESTRO NUEVO MAS EL LISTADO DE AUDITORIA.
+001400*                 AMBOS ARCHIVOS DE ENTRADA DEBEN VENIR EN
+001500*                 SECUENCIA ASCENDENTE POR IdCliente.
+001800* 2026-08-09 DSS  ArchivoClientes PASA A ORGANIZATION INDEXED
+001810*                 (CLAVE IdCliente).  EL PROGRAMA SE REESCRIBE
+001820*                 PARA ACTUALIZAR EL MAESTRO DIRECTAMENTE
+001830*                 (WRITE/REWRITE/DELETE POR CLAVE) EN LUGAR DE
+001840*                 GENERAR UN MAESTRO NUEVO POR FUSION
+001850*                 SECUENCIAL; YA NO ES NECESARIO QUE
+001860*                 ArchivoTransacciones VENGA ORDENADO.
+001862* 2026-08-09 DSS  SE AGREGA LA MISMA EDICION DE IdCliente/
+001864*                 MontoPoliza QUE GestionSeguros (COPY VALIDAR) A
+001866*                 LAS ALTAS Y CAMBIOS, PARA QUE UNA TRANSACCION
+001868*                 CON DATOS INVALIDOS NO QUEDE GRABADA EN EL
+001869*                 MAESTRO INDEXADO; ANTES SOLO SE VALIDABA LA
+001870*                 CLAVE.
+001871*----------------------------------------------------------------
+001900
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT ArchivoClientes ASSIGN TO "CLIENTES.DAT"
+002350         ORGANIZATION IS INDEXED
+002360         ACCESS MODE IS DYNAMIC
+002370         RECORD KEY IS IdCliente
+002380         FILE STATUS IS EstadoArchivoClientes.
+002500     SELECT ArchivoTransacciones ASSIGN TO "TRANSCLI.DAT"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT ListadoAuditoria ASSIGN TO "AUDITCLI.LST"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ArchivoClientes.
+003500     COPY CLIREG.
+003600
+003700 FD  ArchivoTransacciones.
+003800     COPY TRANREG.
+003900
+004800 FD  ListadoAuditoria.
+004900 01  LineaAuditoria       PIC X(80).
+005000
+005100 WORKING-STORAGE SECTION.
+005150 77  EstadoArchivoClientes PIC X(02)    VALUE "00".
+005410 77  FinTrans            PIC X(01)      VALUE "N".
+005420     88 TodoTrans                       VALUE "S".
+005430 77  RegistroEsValido    PIC X(01)      VALUE "N".
+005440     88 EsValido                        VALUE "S".
+005900 77  ContadorAltas       PIC 9(05)      COMP VALUE ZEROES.
+006000 77  ContadorCambios     PIC 9(05)      COMP VALUE ZEROES.
+006100 77  ContadorBajas       PIC 9(05)      COMP VALUE ZEROES.
+006200 77  ContadorRechazos    PIC 9(05)      COMP VALUE ZEROES.
+006250 77  TotalAltasEd        PIC ZZZZ9.
+006260 77  TotalCambiosEd      PIC ZZZZ9.
+006270 77  TotalBajasEd        PIC ZZZZ9.
+006280 77  TotalRechazosEd     PIC ZZZZ9.
+006300 01  LineaAuditoriaWk.
+006400     05 LawAccion         PIC X(10).
+006500     05 LawIdCliente      PIC X(07).
+006600     05 LawNombre         PIC X(22).
+006700     05 LawMonto          PIC Z(6)9.99.
+006800     05 FILLER            PIC X(30).
+006900
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+007300     PERFORM 2000-PROCESAR THRU 2000-PROCESAR-EXIT
+007400         UNTIL TodoTrans
+007500     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+007600     STOP RUN.
+007700
+007800 1000-INICIAR.
+007900     OPEN I-O    ArchivoClientes
+008000     OPEN INPUT  ArchivoTransacciones
+008200     OPEN OUTPUT ListadoAuditoria
+008300     MOVE "LISTADO DE AUDITORIA - MANTENIMIENTO DE CLIENTES"
+008400         TO LineaAuditoria
+008500     WRITE LineaAuditoria.
+008800 1000-INICIAR-EXIT.
+008900     EXIT.
+009000
+010200 1200-LEER-TRANS.
+010300     READ ArchivoTransacciones INTO RegistroTransaccion
+010400         AT END
+010500             MOVE "S" TO FinTrans
+010700             GO TO 1200-LEER-TRANS-EXIT
+010800     END-READ.
+011000 1200-LEER-TRANS-EXIT.
+011100     EXIT.
+011200
+011300 2000-PROCESAR.
+011310     PERFORM 1200-LEER-TRANS THRU 1200-LEER-TRANS-EXIT
+011320     IF TodoTrans
+011330         GO TO 2000-PROCESAR-EXIT
+011340     END-IF
+011500     EVALUATE TRUE
+011600         WHEN TranAlta
+011610             PERFORM 2100-PROCESAR-ALTA
+011620                 THRU 2100-PROCESAR-ALTA-EXIT
+011900         WHEN TranCambio
+011910             PERFORM 2200-PROCESAR-CAMBIO
+011920                 THRU 2200-PROCESAR-CAMBIO-EXIT
+012000         WHEN TranBaja
+012010             PERFORM 2300-PROCESAR-BAJA
+012020                 THRU 2300-PROCESAR-BAJA-EXIT
+012030         WHEN OTHER
+012040             PERFORM 2400-RECHAZAR-TIPO
+012050                 THRU 2400-RECHAZAR-TIPO-EXIT
+013000     END-EVALUATE.
+013100 2000-PROCESAR-EXIT.
+013200     EXIT.
+013300
+013400 2100-PROCESAR-ALTA.
+014400     MOVE TxIdCliente     TO IdCliente
+014500     MOVE TxNombreCliente TO NombreCliente
+014600     MOVE TxMontoPoliza   TO MontoPoliza
+014700     MOVE TxCodigoRamo    TO CodigoRamo
+014750     MOVE TxCodigoAgente  TO CodigoAgente IN RegistroCliente
+014760     MOVE TxFechaEfectiva TO FechaEfectiva
+014770     MOVE TxFechaVencimiento TO FechaVencimiento
+014780     PERFORM 9500-VALIDAR-MONTO-POLIZA
+014790         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+014800     IF NOT EsValido
+014810         ADD 1 TO ContadorRechazos
+014820         MOVE "RECHAZO"       TO LawAccion
+014830         MOVE TxIdCliente     TO LawIdCliente
+014840         MOVE TxNombreCliente TO LawNombre
+014850         MOVE TxMontoPoliza   TO LawMonto
+014860         PERFORM 2900-ESCRIBIR-AUDIT
+014870             THRU 2900-ESCRIBIR-AUDIT-EXIT
+014880         GO TO 2100-PROCESAR-ALTA-EXIT
+014890     END-IF
+014900     WRITE RegistroCliente
+015000         INVALID KEY
+015100             ADD 1 TO ContadorRechazos
+015200             MOVE "RECHAZO"   TO LawAccion
+015300             MOVE TxIdCliente TO LawIdCliente
+015400             MOVE TxNombreCliente TO LawNombre
+015500             MOVE TxMontoPoliza   TO LawMonto
+015600             PERFORM 2900-ESCRIBIR-AUDIT
+015610                 THRU 2900-ESCRIBIR-AUDIT-EXIT
+015700         NOT INVALID KEY
+015800             ADD 1 TO ContadorAltas
+015900             MOVE "ALTA"       TO LawAccion
+016000             MOVE TxIdCliente  TO LawIdCliente
+016100             MOVE TxNombreCliente TO LawNombre
+016200             MOVE TxMontoPoliza   TO LawMonto
+016300             PERFORM 2900-ESCRIBIR-AUDIT
+016400                 THRU 2900-ESCRIBIR-AUDIT-EXIT
+016500     END-WRITE.
+016600 2100-PROCESAR-ALTA-EXIT.
+016700     EXIT.
+016800
+016900 2200-PROCESAR-CAMBIO.
+017000     MOVE TxIdCliente TO IdCliente
+017100     READ ArchivoClientes
+017200         INVALID KEY
+017300             ADD 1 TO ContadorRechazos
+017400             MOVE "RECHAZO"   TO LawAccion
+017500             MOVE TxIdCliente TO LawIdCliente
+017600             MOVE TxNombreCliente TO LawNombre
+017700             MOVE TxMontoPoliza   TO LawMonto
+017800             PERFORM 2900-ESCRIBIR-AUDIT
+017810                 THRU 2900-ESCRIBIR-AUDIT-EXIT
+017820             GO TO 2200-PROCESAR-CAMBIO-EXIT
+017900     END-READ
+018000     MOVE TxNombreCliente TO NombreCliente
+018100     MOVE TxMontoPoliza   TO MontoPoliza
+018200     MOVE TxCodigoRamo    TO CodigoRamo
+018250     MOVE TxCodigoAgente  TO CodigoAgente IN RegistroCliente
+018260     MOVE TxFechaEfectiva TO FechaEfectiva
+018270     MOVE TxFechaVencimiento TO FechaVencimiento
+018280     PERFORM 9500-VALIDAR-MONTO-POLIZA
+018290         THRU 9500-VALIDAR-MONTO-POLIZA-EXIT
+018300     IF NOT EsValido
+018310         ADD 1 TO ContadorRechazos
+018320         MOVE "RECHAZO"       TO LawAccion
+018330         MOVE TxIdCliente     TO LawIdCliente
+018340         MOVE TxNombreCliente TO LawNombre
+018350         MOVE TxMontoPoliza   TO LawMonto
+018360         PERFORM 2900-ESCRIBIR-AUDIT
+018370             THRU 2900-ESCRIBIR-AUDIT-EXIT
+018380         GO TO 2200-PROCESAR-CAMBIO-EXIT
+018390     END-IF
+018400     REWRITE RegistroCliente
+018500         INVALID KEY
+018600             ADD 1 TO ContadorRechazos
+018700             MOVE "RECHAZO"   TO LawAccion
+018800         NOT INVALID KEY
+018900             ADD 1 TO ContadorCambios
+019000             MOVE "CAMBIO"    TO LawAccion
+019100     END-REWRITE
+019200     MOVE TxIdCliente     TO LawIdCliente
+019300     MOVE TxNombreCliente TO LawNombre
+019400     MOVE TxMontoPoliza   TO LawMonto
+019500     PERFORM 2900-ESCRIBIR-AUDIT THRU 2900-ESCRIBIR-AUDIT-EXIT.
+019600 2200-PROCESAR-CAMBIO-EXIT.
+019700     EXIT.
+019800
+019900 2300-PROCESAR-BAJA.
+020000     MOVE TxIdCliente TO IdCliente
+020100     DELETE ArchivoClientes RECORD
+020200         INVALID KEY
+020300             ADD 1 TO ContadorRechazos
+020400             MOVE "RECHAZO"   TO LawAccion
+020500         NOT INVALID KEY
+020600             ADD 1 TO ContadorBajas
+020700             MOVE "BAJA"      TO LawAccion
+020800     END-DELETE
+020900     MOVE TxIdCliente     TO LawIdCliente
+021000     MOVE TxNombreCliente TO LawNombre
+021100     MOVE TxMontoPoliza   TO LawMonto
+021200     PERFORM 2900-ESCRIBIR-AUDIT THRU 2900-ESCRIBIR-AUDIT-EXIT.
+021300 2300-PROCESAR-BAJA-EXIT.
+021400     EXIT.
+021500
+021600 2400-RECHAZAR-TIPO.
+021700     ADD 1 TO ContadorRechazos
+021800     MOVE "RECHAZO"       TO LawAccion
+021900     MOVE TxIdCliente     TO LawIdCliente
+022000     MOVE TxNombreCliente TO LawNombre
+022100     MOVE TxMontoPoliza   TO LawMonto
+022200     PERFORM 2900-ESCRIBIR-AUDIT THRU 2900-ESCRIBIR-AUDIT-EXIT.
+022300 2400-RECHAZAR-TIPO-EXIT.
+022400     EXIT.
+022500
+022600 2900-ESCRIBIR-AUDIT.
+022700     MOVE SPACES TO LineaAuditoria
+022800     STRING LawAccion    DELIMITED BY SIZE
+022900            LawIdCliente DELIMITED BY SIZE
+023000            LawNombre    DELIMITED BY SIZE
+023100            LawMonto     DELIMITED BY SIZE
+023200         INTO LineaAuditoria
+023300     END-STRING
+023400     WRITE LineaAuditoria.
+023500 2900-ESCRIBIR-AUDIT-EXIT.
+023600     EXIT.
+023700
+023800 8000-FINALIZAR.
+023900     CLOSE ArchivoClientes
+024000     CLOSE ArchivoTransacciones
+024100     MOVE SPACES TO LineaAuditoria
+024200     WRITE LineaAuditoria
+024300     MOVE ContadorAltas    TO TotalAltasEd
+024400     MOVE ContadorCambios  TO TotalCambiosEd
+024500     MOVE ContadorBajas    TO TotalBajasEd
+024600     MOVE ContadorRechazos TO TotalRechazosEd
+024700     STRING "ALTAS="       DELIMITED BY SIZE
+024800            TotalAltasEd   DELIMITED BY SIZE
+024900            " CAMBIOS="    DELIMITED BY SIZE
+025000            TotalCambiosEd DELIMITED BY SIZE
+025100            " BAJAS="      DELIMITED BY SIZE
+025200            TotalBajasEd   DELIMITED BY SIZE
+025300            " RECHAZOS="   DELIMITED BY SIZE
+025400            TotalRechazosEd DELIMITED BY SIZE
+025500         INTO LineaAuditoria
+025600     END-STRING
+025700     WRITE LineaAuditoria
+025800     CLOSE ListadoAuditoria.
+025900 8000-FINALIZAR-EXIT.
+026000     EXIT.
+026100
+026200     COPY VALIDAR.
