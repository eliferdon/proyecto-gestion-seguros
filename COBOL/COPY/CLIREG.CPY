@@ -0,0 +1,22 @@
+000100*----------------------------------------------------------------
+000200* CLIREG.CPY
+000300*----------------------------------------------------------------
+000400* LAYOUT DE RegistroCliente, EL REGISTRO DEL MAESTRO DE
+000500* CLIENTES/POLIZAS EN ArchivoClientes (CLIENTES.DAT).  LO
+000600* COMPARTEN TODOS LOS PROGRAMAS QUE LEEN O ESCRIBEN EL MAESTRO
+000700* DE CLIENTES, PARA QUE UN CAMBIO AL LAYOUT SE REFLEJE EN TODOS
+000800* A LA VEZ.
+000900*----------------------------------------------------------------
+001000 01  RegistroCliente.
+001100     05 IdCliente        PIC X(5).
+001200     05 NombreCliente    PIC X(20).
+001300     05 MontoPoliza      PIC 9(7)V99.
+001400     05 CodigoRamo       PIC X(03).
+001500         88 RamoAuto          VALUE "AUT".
+001600         88 RamoHogar         VALUE "HOG".
+001700         88 RamoVida          VALUE "VID".
+001800         88 RamoComercio      VALUE "COM".
+001900         88 RamoOtro          VALUE "OTR".
+002000     05 CodigoAgente     PIC X(05).
+002100     05 FechaEfectiva    PIC 9(08).
+002200     05 FechaVencimiento PIC 9(08).
