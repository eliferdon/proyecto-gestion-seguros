@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------
+000200* AGEREG.CPY
+000300*----------------------------------------------------------------
+000400* LAYOUT DE RegistroAgente, EL REGISTRO DEL MAESTRO DE
+000500* AGENTES/CORREDORES EN ArchivoAgentes (AGENTES.DAT).
+000600*----------------------------------------------------------------
+000700 01  RegistroAgente.
+000800     05 CodigoAgente     PIC X(05).
+000900     05 NombreAgente     PIC X(20).
+001000     05 TasaComision     PIC 9(01)V9(03).
