@@ -0,0 +1,26 @@
+000100*----------------------------------------------------------------
+000200* VALIDAR.CPY
+000300*----------------------------------------------------------------
+000400* EDITA IdCliente Y MontoPoliza DE RegistroCliente.  TODO
+000500* PROGRAMA QUE ACUMULE, LIQUIDE O EXTRAIGA MontoPoliza DEBE
+000600* PERFORM 9500-VALIDAR-MONTO-POLIZA THRU
+000700* 9500-VALIDAR-MONTO-POLIZA-EXIT ANTES DE USARLO, PARA QUE
+000800* EXCLUYA LOS MISMOS REGISTROS QUE GestionSeguros RECHAZA A
+000900* RECHAZOS.DAT Y TODOS LOS TOTALES DERIVADOS DEL MAESTRO SIGAN
+001000* CUADRANDO ENTRE SI.  EL PROGRAMA QUE LO INCLUYE DEBE DECLARAR
+001100* EN WORKING-STORAGE:
+001200*     77 RegistroEsValido PIC X(01) VALUE "N".
+001300*         88 EsValido             VALUE "S".
+001400*----------------------------------------------------------------
+001500 9500-VALIDAR-MONTO-POLIZA.
+001600     MOVE "S" TO RegistroEsValido
+001700     EVALUATE TRUE
+001800         WHEN IdCliente = SPACES
+001900             MOVE "N" TO RegistroEsValido
+002000         WHEN MontoPoliza NOT NUMERIC
+002100             MOVE "N" TO RegistroEsValido
+002200         WHEN MontoPoliza NOT > ZEROES
+002300             MOVE "N" TO RegistroEsValido
+002400     END-EVALUATE.
+002500 9500-VALIDAR-MONTO-POLIZA-EXIT.
+002600     EXIT.
