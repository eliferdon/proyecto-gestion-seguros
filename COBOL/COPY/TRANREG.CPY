@@ -0,0 +1,21 @@
+000100*----------------------------------------------------------------
+000200* TRANREG.CPY
+000300*----------------------------------------------------------------
+000400* LAYOUT DE RegistroTransaccion: LAS TRANSACCIONES DE ALTA/
+000500* CAMBIO/BAJA QUE MantenimientoClientes APLICA CONTRA
+000600* ArchivoClientes.  DESDE QUE MantenimientoClientes ACTUALIZA EL
+000700* MAESTRO INDEXADO DIRECTAMENTE POR CLAVE, YA NO ES NECESARIO
+000800* QUE ArchivoTransacciones VENGA ORDENADO POR IdCliente.
+000900*----------------------------------------------------------------
+001000 01  RegistroTransaccion.
+001100     05 TipoTransaccion  PIC X(01).
+001200         88 TranAlta          VALUE "A".
+001300         88 TranCambio        VALUE "C".
+001400         88 TranBaja          VALUE "B".
+001500     05 TxIdCliente      PIC X(5).
+001600     05 TxNombreCliente  PIC X(20).
+001700     05 TxMontoPoliza    PIC 9(7)V99.
+001800     05 TxCodigoRamo     PIC X(03).
+001900     05 TxCodigoAgente   PIC X(05).
+002000     05 TxFechaEfectiva  PIC 9(08).
+002100     05 TxFechaVencimiento PIC 9(08).
