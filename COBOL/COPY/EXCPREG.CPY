@@ -0,0 +1,18 @@
+000100*----------------------------------------------------------------
+000200* EXCPREG.CPY
+000300*----------------------------------------------------------------
+000400* LAYOUT DE RegistroExcepcion, USADO TANTO PARA EL REPORTE DE
+000500* RECHAZOS (REGISTROS QUE NO PASAN EL EDITO) COMO PARA EL DE
+000600* EXCEPCIONES POR CLAVE DUPLICADA, CADA UNO CON SU CODIGO DE
+000700* MOTIVO.
+000800*----------------------------------------------------------------
+000900 01  RegistroExcepcion.
+001000     05 ExcIdCliente     PIC X(5).
+001100     05 ExcNombreCliente PIC X(20).
+001200     05 ExcMontoPoliza   PIC 9(7)V99.
+001300     05 CodigoMotivo     PIC 9(02).
+001400         88 MotivoIdEnBlanco      VALUE 10.
+001500         88 MotivoMontoNoNumerico VALUE 20.
+001600         88 MotivoMontoInvalido   VALUE 30.
+001700         88 MotivoIdDuplicado     VALUE 40.
+001800     05 DescMotivo       PIC X(30).
