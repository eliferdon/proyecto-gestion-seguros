@@ -0,0 +1,271 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DetectarDuplicados.
+000300 AUTHOR. DEPTO-SISTEMAS-SEGUROS.
+000400 INSTALLATION. DIRECCION DE SEGUROS - PROCESO DE DATOS.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED. 2026-08-09.
+000700*----------------------------------------------------------------
+000800* HISTORIAL DE MODIFICACIONES
+000900*----------------------------------------------------------------
+001000* 2026-08-09 DSS  PROGRAMA ORIGINAL.  LEE ArchivoClientes (EN
+001100*                 SECUENCIA ASCENDENTE POR IdCliente), AGRUPA
+001200*                 POR CLAVE, Y REPORTA A EXCLIENTES.DAT TODA
+001300*                 CLAVE REPETIDA.  SEGUN CodigoDisposicion
+001400*                 (PARM EN LINEA DE COMANDO: P=CONSERVAR
+001500*                 PRIMERO, U=CONSERVAR ULTIMO, D=DESCARTAR
+001600*                 AMBOS; POR DEFECTO P) ESCRIBE EL REGISTRO
+001700*                 SOBREVIVIENTE DE CADA GRUPO A CLIENTES.CLEAN,
+001800*                 EL ARCHIVO A CONCILIAR ANTES DE CONFIAR EN
+001900*                 EL TOTAL ASEGURADO.
+001910* 2026-08-09 DSS  ArchivoClientes (CLIENTES.DAT) PASA A
+001920*                 ORGANIZATION INDEXED, LO QUE IMPIDE POR SI
+001930*                 MISMO LA ESCRITURA DE UNA CLAVE REPETIDA EN
+001940*                 EL MAESTRO.  ESTE PROGRAMA AHORA SE CORRE
+001950*                 CONTRA EL ARCHIVO DE CARGA SECUENCIAL
+001960*                 (CLIENTES.SEQ) QUE ALIMENTA EL MAESTRO, ANTES
+001970*                 DE QUE MantenimientoClientes LO APLIQUE, QUE
+001980*                 ES DONDE UNA CLAVE REPETIDA TODAVIA PUEDE
+001990*                 COLARSE DESDE EL PROCESO QUE ORIGINA LA CARGA.
+001991* 2026-08-09 DSS  EL ARCHIVO DE CARGA NO LLEGA GARANTIZADO EN
+001992*                 SECUENCIA POR IdCliente, ASI QUE LA DETECCION
+001993*                 POR CONTROL-BREAK FALLABA CUANDO DOS REGISTROS
+001994*                 DE LA MISMA CLAVE NO ERAN ADYACENTES.  SE
+001995*                 AGREGA UN SORT (INPUT/OUTPUT PROCEDURE) SOBRE
+001996*                 IdCliente ANTES DE AGRUPAR, PARA QUE TODA CLAVE
+001997*                 REPETIDA QUEDE ADYACENTE SIN IMPORTAR EL ORDEN
+001998*                 DE LLEGADA.
+001999*----------------------------------------------------------------
+002000
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT ArchivoCargaClientes ASSIGN TO "CLIENTES.SEQ"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002610     SELECT ArchivoOrdenCarga ASSIGN TO "CARGACLI.SRT".
+002700     SELECT ArchivoClientesLimpio ASSIGN TO "CLIENTES.CLEAN"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT ArchivoExcepciones ASSIGN TO "EXCLIENTES.DAT"
+003000         ORGANIZATION IS LINE SEQUENTIAL.
+003100
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ArchivoCargaClientes.
+003500     COPY CLIREG.
+003600
+003610 SD  ArchivoOrdenCarga.
+003620 01  RegistroOrdenCarga.
+003630     05 SrtIdCliente        PIC X(5).
+003640     05 SrtNombreCliente    PIC X(20).
+003650     05 SrtMontoPoliza      PIC 9(7)V99.
+003660     05 SrtCodigoRamo       PIC X(03).
+003670     05 SrtCodigoAgente     PIC X(05).
+003680     05 SrtFechaEfectiva    PIC 9(08).
+003690     05 SrtFechaVencimiento PIC 9(08).
+003695
+003696 FD  ArchivoClientesLimpio.
+003800 01  RegistroClienteLimpio.
+003900     05 IdClienteLmp      PIC X(5).
+004000     05 NombreClienteLmp  PIC X(20).
+004100     05 MontoPolizaLmp    PIC 9(7)V99.
+004200     05 CodigoRamoLmp     PIC X(03).
+004300     05 CodigoAgenteLmp   PIC X(05).
+004310     05 FechaEfectivaLmp  PIC 9(08).
+004320     05 FechaVencimientoLmp PIC 9(08).
+004400
+004500 FD  ArchivoExcepciones.
+004600     COPY EXCPREG.
+004700
+004800 WORKING-STORAGE SECTION.
+004900 77  FinArchivo          PIC X(01)      VALUE "N".
+005000     88 TodoLeido                       VALUE "S".
+005010 77  FinOrden            PIC X(01)      VALUE "N".
+005020     88 TodoRetornado                   VALUE "S".
+005100 77  CodigoDisposicion   PIC X(01)      VALUE "P".
+005200     88 MantenerPrimero                 VALUE "P".
+005300     88 MantenerUltimo                  VALUE "U".
+005400     88 DescartarAmbos                  VALUE "D".
+005500 77  ClaveGrupoActual    PIC X(5)       VALUE SPACES.
+005600 77  ContadorGrupo       PIC 9(05)      COMP VALUE ZEROES.
+005700 77  ContadorDuplicados  PIC 9(05)      COMP VALUE ZEROES.
+005800 77  ContadorUnicos      PIC 9(05)      COMP VALUE ZEROES.
+005900 01  PrimerRegistroGrupo.
+006000     05 PrgIdCliente      PIC X(5).
+006100     05 PrgNombreCliente  PIC X(20).
+006200     05 PrgMontoPoliza    PIC 9(7)V99.
+006300     05 PrgCodigoRamo     PIC X(03).
+006400     05 PrgCodigoAgente   PIC X(05).
+006450     05 PrgFechaEfectiva  PIC 9(08).
+006460     05 PrgFechaVencimiento PIC 9(08).
+006500 01  UltimoRegistroGrupo.
+006600     05 UrgIdCliente      PIC X(5).
+006700     05 UrgNombreCliente  PIC X(20).
+006800     05 UrgMontoPoliza    PIC 9(7)V99.
+006900     05 UrgCodigoRamo     PIC X(03).
+007000     05 UrgCodigoAgente   PIC X(05).
+007050     05 UrgFechaEfectiva  PIC 9(08).
+007060     05 UrgFechaVencimiento PIC 9(08).
+007100
+007200 PROCEDURE DIVISION.
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INICIAR THRU 1000-INICIAR-EXIT
+007410     SORT ArchivoOrdenCarga
+007420         ON ASCENDING KEY SrtIdCliente
+007430         INPUT PROCEDURE IS 1200-ALIMENTAR-SORT
+007440             THRU 1200-ALIMENTAR-SORT-EXIT
+007450         OUTPUT PROCEDURE IS 2000-PROCESAR
+007460             THRU 2000-PROCESAR-EXIT
+007700     IF ContadorGrupo > 0
+007800         PERFORM 2200-CERRAR-GRUPO THRU 2200-CERRAR-GRUPO-EXIT
+007900     END-IF
+008000     PERFORM 8000-FINALIZAR THRU 8000-FINALIZAR-EXIT
+008100     STOP RUN.
+008200
+008300 1000-INICIAR.
+008400     ACCEPT CodigoDisposicion FROM COMMAND-LINE
+008500     IF CodigoDisposicion = SPACES
+008600         MOVE "P" TO CodigoDisposicion
+008700     END-IF
+009000     OPEN OUTPUT ArchivoClientesLimpio
+009010     OPEN OUTPUT ArchivoExcepciones.
+009100 1000-INICIAR-EXIT.
+009200     EXIT.
+009300
+009310*----------------------------------------------------------------
+009320* 1200-ALIMENTAR-SORT - LEE EL ARCHIVO DE CARGA, QUE PUEDE LLEGAR
+009330* EN CUALQUIER SECUENCIA, Y LIBERA CADA REGISTRO AL SORT PARA QUE
+009340* QUEDE ORDENADO POR IdCliente ANTES DE AGRUPAR.
+009350*----------------------------------------------------------------
+009360 1200-ALIMENTAR-SORT.
+009370     OPEN INPUT ArchivoCargaClientes
+009380     PERFORM 1250-LEER-CARGA THRU 1250-LEER-CARGA-EXIT
+009390         UNTIL TodoLeido
+009400     CLOSE ArchivoCargaClientes.
+009410 1200-ALIMENTAR-SORT-EXIT.
+009420     EXIT.
+009430
+009440 1250-LEER-CARGA.
+009450     READ ArchivoCargaClientes INTO RegistroCliente
+009460         AT END
+009470             MOVE "S" TO FinArchivo
+009480             GO TO 1250-LEER-CARGA-EXIT
+009490     END-READ
+009500     MOVE IdCliente             TO SrtIdCliente
+009510     MOVE NombreCliente         TO SrtNombreCliente
+009520     MOVE MontoPoliza           TO SrtMontoPoliza
+009530     MOVE CodigoRamo            TO SrtCodigoRamo
+009540     MOVE CodigoAgente IN RegistroCliente
+009550                                 TO SrtCodigoAgente
+009560     MOVE FechaEfectiva         TO SrtFechaEfectiva
+009570     MOVE FechaVencimiento      TO SrtFechaVencimiento
+009580     RELEASE RegistroOrdenCarga.
+009590 1250-LEER-CARGA-EXIT.
+009600     EXIT.
+009610
+009620*----------------------------------------------------------------
+009630* 2000-PROCESAR - RECUPERA LOS REGISTROS YA ORDENADOS POR
+009640* SrtIdCliente Y LOS CLASIFICA EN GRUPOS DE CLAVE.
+009650*----------------------------------------------------------------
+010000 2000-PROCESAR.
+010005     PERFORM 2050-RETORNAR-UNO THRU 2050-RETORNAR-UNO-EXIT
+010006         UNTIL TodoRetornado.
+010200 2000-PROCESAR-EXIT.
+010300     EXIT.
+010310
+010320 2050-RETORNAR-UNO.
+010330     RETURN ArchivoOrdenCarga INTO RegistroOrdenCarga
+010340         AT END
+010350             MOVE "S" TO FinOrden
+010360             GO TO 2050-RETORNAR-UNO-EXIT
+010370     END-RETURN
+010380     PERFORM 2100-CLASIFICAR THRU 2100-CLASIFICAR-EXIT.
+010390 2050-RETORNAR-UNO-EXIT.
+010400     EXIT.
+010500 2100-CLASIFICAR.
+010600     IF ContadorGrupo = 0
+010700         MOVE SrtIdCliente TO ClaveGrupoActual
+010800     END-IF
+010900     IF SrtIdCliente NOT = ClaveGrupoActual
+011000         PERFORM 2200-CERRAR-GRUPO THRU 2200-CERRAR-GRUPO-EXIT
+011100         MOVE SrtIdCliente TO ClaveGrupoActual
+011200     END-IF
+011300     ADD 1 TO ContadorGrupo
+011400     IF ContadorGrupo = 1
+011500         MOVE SrtIdCliente      TO PrgIdCliente
+011600         MOVE SrtNombreCliente  TO PrgNombreCliente
+011700         MOVE SrtMontoPoliza    TO PrgMontoPoliza
+011800         MOVE SrtCodigoRamo     TO PrgCodigoRamo
+011900         MOVE SrtCodigoAgente   TO PrgCodigoAgente
+012050         MOVE SrtFechaEfectiva  TO PrgFechaEfectiva
+012060         MOVE SrtFechaVencimiento TO PrgFechaVencimiento
+012100     ELSE
+012200         ADD 1 TO ContadorDuplicados
+012300         MOVE SrtIdCliente      TO ExcIdCliente
+012400         MOVE SrtNombreCliente  TO ExcNombreCliente
+012500         MOVE SrtMontoPoliza    TO ExcMontoPoliza
+012600         MOVE 40             TO CodigoMotivo
+012700         MOVE "ID CLIENTE DUPLICADO" TO DescMotivo
+012800         WRITE RegistroExcepcion
+012900     END-IF
+013000     MOVE SrtIdCliente      TO UrgIdCliente
+013100     MOVE SrtNombreCliente  TO UrgNombreCliente
+013200     MOVE SrtMontoPoliza    TO UrgMontoPoliza
+013300     MOVE SrtCodigoRamo     TO UrgCodigoRamo
+013400     MOVE SrtCodigoAgente   TO UrgCodigoAgente
+013450     MOVE SrtFechaEfectiva  TO UrgFechaEfectiva
+013460     MOVE SrtFechaVencimiento TO UrgFechaVencimiento.
+013500 2100-CLASIFICAR-EXIT.
+013600     EXIT.
+013700
+013800*----------------------------------------------------------------
+013900* 2200-CERRAR-GRUPO - DECIDE QUE SOBREVIVE DEL GRUPO DE CLAVE
+014000* REPETIDA SEGUN CodigoDisposicion Y LO ESCRIBE A
+014100* CLIENTES.CLEAN.  SI EL GRUPO NO TUVO DUPLICADOS SE ESCRIBE EL
+014200* UNICO REGISTRO SIN IMPORTAR LA DISPOSICION.
+014300*----------------------------------------------------------------
+014400 2200-CERRAR-GRUPO.
+014500     IF ContadorGrupo = 1
+014600         ADD 1 TO ContadorUnicos
+014700         MOVE PrgIdCliente      TO IdClienteLmp
+014800         MOVE PrgNombreCliente  TO NombreClienteLmp
+014900         MOVE PrgMontoPoliza    TO MontoPolizaLmp
+015000         MOVE PrgCodigoRamo     TO CodigoRamoLmp
+015100         MOVE PrgCodigoAgente   TO CodigoAgenteLmp
+015150         MOVE PrgFechaEfectiva  TO FechaEfectivaLmp
+015160         MOVE PrgFechaVencimiento TO FechaVencimientoLmp
+015200         WRITE RegistroClienteLimpio
+015300     ELSE
+015400         EVALUATE TRUE
+015500             WHEN MantenerPrimero
+015600                 MOVE PrgIdCliente     TO IdClienteLmp
+015700                 MOVE PrgNombreCliente TO NombreClienteLmp
+015800                 MOVE PrgMontoPoliza   TO MontoPolizaLmp
+015900                 MOVE PrgCodigoRamo    TO CodigoRamoLmp
+016000                 MOVE PrgCodigoAgente  TO CodigoAgenteLmp
+016050                 MOVE PrgFechaEfectiva TO FechaEfectivaLmp
+016060                 MOVE PrgFechaVencimiento TO FechaVencimientoLmp
+016100                 WRITE RegistroClienteLimpio
+016200             WHEN MantenerUltimo
+016300                 MOVE UrgIdCliente     TO IdClienteLmp
+016400                 MOVE UrgNombreCliente TO NombreClienteLmp
+016500                 MOVE UrgMontoPoliza   TO MontoPolizaLmp
+016600                 MOVE UrgCodigoRamo    TO CodigoRamoLmp
+016700                 MOVE UrgCodigoAgente  TO CodigoAgenteLmp
+016750                 MOVE UrgFechaEfectiva TO FechaEfectivaLmp
+016760                 MOVE UrgFechaVencimiento TO FechaVencimientoLmp
+016800                 WRITE RegistroClienteLimpio
+016900             WHEN DescartarAmbos
+017000                 CONTINUE
+017100         END-EVALUATE
+017200     END-IF
+017300     MOVE ZEROES TO ContadorGrupo.
+017400 2200-CERRAR-GRUPO-EXIT.
+017500     EXIT.
+017600
+017700 8000-FINALIZAR.
+018000     CLOSE ArchivoClientesLimpio
+018010     CLOSE ArchivoExcepciones
+018100     DISPLAY "Claves Unicas      : " ContadorUnicos
+018200     DISPLAY "Registros Duplicados: " ContadorDuplicados
+018300     DISPLAY "Disposicion Aplicada: " CodigoDisposicion.
+018400 8000-FINALIZAR-EXIT.
+018500     EXIT.
